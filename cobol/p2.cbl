@@ -1,37 +1,371 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. P2.
-AUTHOR. Tyler Brabham.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 A PIC 9(7) VALUE ZEROS.
-01 B PIC 9(7) VALUE ZEROS.
-01 Temp PIC 9(7) VALUE ZEROS.
-01 Result PIC 9(8) VALUE ZEROS.
-01 LeftOver2 PIC 9 VALUE ZEROS.
-01 Unused PIC 9 VALUE ZEROS.
-01 EndOfLoop PIC 9.
-    88 Nosir VALUE 0.
-    88 Yesir VALUE 1.
-    
-PROCEDURE DIVISION.
-CalculateP2.
-    SET Nosir TO TRUE
-    SET B TO 1
-    SET A TO 0
-    PERFORM WITH TEST BEFORE UNTIL Yesir
-        DIVIDE B BY 2 GIVING Unused REMAINDER LeftOver2
-        IF LeftOver2 IS EQUAL TO 0 THEN
-            ADD B TO Result GIVING Result
-        END-IF
-
-        SET Temp TO B
-        ADD B TO A GIVING B
-        SET A TO Temp
-        
-        IF B > 4000000 THEN
-            SET Yesir TO TRUE
-        END-IF
-    END-PERFORM
-    DISPLAY Result.
-    STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. P2.
+000300 AUTHOR. TYLER BRABHAM.
+000400 INSTALLATION. EULER-SOLUTIONS.
+000500 DATE-WRITTEN. 01/01/2020.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* MODIFICATION HISTORY
+000900* ---------------------------------------------------------------
+001000* DATE        INIT  DESCRIPTION
+001100* ----------  ----  --------------------------------------------
+001200* 01/01/2020  TB    ORIGINAL VERSION - SUM OF EVEN FIBONACCI
+001300*                    TERMS BELOW 4,000,000.
+001400* 08/09/2026  TB    DRIVEN OFF A PE2CTL CONTROL FILE OF ONE OR
+001500*                    MORE THRESHOLDS SO A SINGLE BATCH RUN CAN
+001600*                    ANSWER SEVERAL CEILINGS AT ONCE.
+001700* 08/09/2026  TB    ADDED SHARED RUN-HISTORY (PEHIST) UPDATE.
+001800* 08/09/2026  TB    ADDED PE2RST CHECKPOINT/RESTART SO A RERUN
+001900*                    CAN RESUME A THRESHOLD MID-SEQUENCE.
+002000* 08/09/2026  TB    ADDED RANGE CHECK/ABEND AHEAD OF RESULT ADDS
+002100*                    TO CATCH ACCUMULATOR OVERFLOW.
+002200* 08/09/2026  TB    ADDED A RECONCILIATION OF RESULT AGAINST THE
+002300*                    CACHED EVEN-TERM TABLE, WITH AN OVERFLOW
+002400*                    ABEND IF THE TABLE EVER FILLS.
+002500* 08/09/2026  TB    WIDENED THE OVERFLOW-CHECK AND RECONCILIATION
+002600*                    ACCUMULATORS TO PIC 9(10) - AT PIC 9(09) A
+002700*                    LARGE B PLUS RESULT COULD OVERFLOW THE CHECK
+002800*                    FIELD ITSELF AND MASK A REAL OVERFLOW.
+002900* 08/09/2026  TB    PEHIST KEY NOW CARRIES THE THRESHOLD AS A
+003000*                    DISCRIMINATOR SO EVERY THRESHOLD IN A BATCH
+003100*                    APPENDS ITS OWN ROW INSTEAD OF THE LAST
+003200*                    THRESHOLD OVERWRITING THE OTHERS.
+003300* 08/09/2026  TB    FIXED A RESTART BUG - A PERIODIC CHECKPOINT
+003400*                    FOR ONE THRESHOLD WAS OVERWRITING THE
+003500*                    IN-MEMORY CHECKPOINT RECORD A LATER THRESHOLD
+003600*                    NEEDED TO MATCH AGAINST, SINCE BOTH SHARED
+003700*                    THE PE2RST FD RECORD AREA. THE CHECKPOINT
+003800*                    LOADED AT STARTUP IS NOW SAVED TO ITS OWN
+003900*                    WORKING-STORAGE AREA SO LATER CHECKPOINT
+004000*                    WRITES CAN'T CLOBBER IT.
+004100* 08/09/2026  TB    CAPPED PE2CTL THRESHOLD AT A SAFE MAXIMUM SO
+004200*                    THE ONE-PAST-THRESHOLD FIBONACCI TERM CAN
+004300*                    NEVER OVERFLOW THE PIC 9(09) A/B/TEMP FIELDS.
+004400*****************************************************************
+004500
+004600 ENVIRONMENT DIVISION.
+004700 INPUT-OUTPUT SECTION.
+004800 FILE-CONTROL.
+004900     SELECT PE2-CONTROL-FILE ASSIGN TO "PE2CTL"
+005000         ORGANIZATION IS LINE SEQUENTIAL
+005100         FILE STATUS IS PE2-CTL-STATUS.
+005200
+005300     SELECT PE2-OUTPUT-FILE ASSIGN TO "PE2OUT"
+005400         ORGANIZATION IS LINE SEQUENTIAL
+005500         FILE STATUS IS PE2-OUT-STATUS.
+005600
+005700     SELECT PE2-HISTORY-FILE ASSIGN TO "PEHIST"
+005800         ORGANIZATION IS INDEXED
+005900         ACCESS MODE IS DYNAMIC
+006000         RECORD KEY IS PEH-HIST-KEY
+006100         FILE STATUS IS PE2-HIST-STATUS.
+006200
+006300     SELECT PE2-RESTART-FILE ASSIGN TO "PE2RST"
+006400         ORGANIZATION IS LINE SEQUENTIAL
+006500         FILE STATUS IS PE2-RST-STATUS.
+006600
+006700 DATA DIVISION.
+006800 FILE SECTION.
+006900 FD  PE2-CONTROL-FILE
+007000     RECORDING MODE IS F.
+007100 COPY PE2CTL.
+007200
+007300 FD  PE2-OUTPUT-FILE
+007400     RECORDING MODE IS F.
+007500 COPY PE2OUT.
+007600
+007700 FD  PE2-HISTORY-FILE.
+007800 COPY PEHIST.
+007900
+008000 FD  PE2-RESTART-FILE
+008100     RECORDING MODE IS F.
+008200 COPY PE2RST.
+008300
+008400 WORKING-STORAGE SECTION.
+008500 01  A                       PIC 9(09) VALUE ZEROS.
+008600 01  B                       PIC 9(09) VALUE ZEROS.
+008700 01  TEMP                    PIC 9(09) VALUE ZEROS.
+008800 01  RESULT                  PIC 9(08) VALUE ZEROS.
+008900 01  LEFTOVER2               PIC 9     VALUE ZEROS.
+009000 01  UNUSED                  PIC 9(09) VALUE ZEROS.
+009100
+009200 01  PE2-SWITCHES.
+009300     05  PE2-CTL-EOF-SW      PIC X(01) VALUE "N".
+009400         88  PE2-CTL-EOF            VALUE "Y".
+009500     05  PE2-DONE-SW         PIC X(01) VALUE "N".
+009600         88  PE2-DONE               VALUE "Y".
+009700     05  PE2-RESTART-SW      PIC X(01) VALUE "N".
+009800         88  PE2-RESTART-FOUND     VALUE "Y".
+009900
+010000 01  PE2-FILE-STATUSES.
+010100     05  PE2-CTL-STATUS      PIC X(02) VALUE "00".
+010200         88  PE2-CTL-OK             VALUE "00".
+010300     05  PE2-OUT-STATUS      PIC X(02) VALUE "00".
+010400         88  PE2-OUT-OK             VALUE "00".
+010500     05  PE2-HIST-STATUS     PIC X(02) VALUE "00".
+010600         88  PE2-HIST-OK            VALUE "00".
+010700         88  PE2-HIST-DUPLICATE     VALUE "22".
+010800     05  PE2-RST-STATUS      PIC X(02) VALUE "00".
+010900         88  PE2-RST-OK             VALUE "00".
+011000
+011100 01  PE2-RUN-DATE.
+011200     05  PE2-RUN-YYYY        PIC 9(04).
+011300     05  PE2-RUN-MM          PIC 9(02).
+011400     05  PE2-RUN-DD          PIC 9(02).
+011500 01  PE2-RUN-TIME            PIC 9(06).
+011600
+011700 01  PE2-ABEND-MESSAGE       PIC X(60).
+011800
+011900 01  PE2-CKPT-INTERVAL       PIC 9(03)     VALUE 5.
+012000 01  PE2-ITER-COUNT          PIC 9(09) COMP VALUE ZERO.
+012100 01  PE2-CKPT-QUOTIENT       PIC 9(09)     VALUE ZERO.
+012200 01  PE2-CKPT-REMAINDER      PIC 9(03)     VALUE ZERO.
+012300
+012400 01  PE2-MAX-RESULT          PIC 9(08) VALUE 99999999.
+012500 01  PE2-TEST-RESULT         PIC 9(10) VALUE ZEROS.
+012600
+012700 01  PE2-CHECK-RESULT        PIC 9(10) VALUE ZEROS.
+012800
+012900 01  PE2-MAX-THRESHOLD       PIC 9(09) VALUE 600000000.
+013000
+013100 01  PE2-EVEN-TABLE.
+013200     05  PE2-EVEN-COUNT      PIC 9(03) COMP VALUE ZERO.
+013300     05  PE2-EVEN-TERMS      PIC 9(09) OCCURS 50 TIMES
+013400                             INDEXED BY PE2-EVEN-IDX.
+013500
+013600 01  PE2-SAVED-RESTART.
+013700     05  PE2-SAVED-THRESHOLD   PIC 9(09) VALUE ZEROS.
+013800     05  PE2-SAVED-A           PIC 9(09) VALUE ZEROS.
+013900     05  PE2-SAVED-B           PIC 9(09) VALUE ZEROS.
+014000     05  PE2-SAVED-TEMP        PIC 9(09) VALUE ZEROS.
+014100     05  PE2-SAVED-RESULT      PIC 9(08) VALUE ZEROS.
+014200     05  PE2-SAVED-EVEN-COUNT  PIC 9(03) VALUE ZEROS.
+014300     05  PE2-SAVED-EVEN-TERMS  PIC 9(09) OCCURS 50 TIMES
+014400                               INDEXED BY PE2-SAVED-EVEN-IDX.
+014500
+014600 PROCEDURE DIVISION.
+014700
+014800 0000-MAINLINE.
+014900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+015000     PERFORM 2000-PROCESS-THRESHOLD THRU 2000-EXIT
+015100         WITH TEST BEFORE UNTIL PE2-CTL-EOF
+015200     PERFORM 5000-FINALIZE THRU 5000-EXIT
+015300     GO TO 9999-EXIT.
+015400
+015500 1000-INITIALIZE.
+015600     ACCEPT PE2-RUN-DATE FROM DATE YYYYMMDD
+015700     ACCEPT PE2-RUN-TIME FROM TIME
+015800     OPEN INPUT PE2-CONTROL-FILE
+015900     IF NOT PE2-CTL-OK
+016000         MOVE "PE2CTL OPEN FAILED" TO PE2-ABEND-MESSAGE
+016100         GO TO 8000-ABEND
+016200     END-IF
+016300     OPEN OUTPUT PE2-OUTPUT-FILE
+016400     OPEN I-O PE2-HISTORY-FILE
+016500     IF NOT PE2-HIST-OK
+016600         OPEN OUTPUT PE2-HISTORY-FILE
+016700         CLOSE PE2-HISTORY-FILE
+016800         OPEN I-O PE2-HISTORY-FILE
+016900     END-IF
+017000     OPEN INPUT PE2-RESTART-FILE
+017100     IF PE2-RST-OK
+017200         READ PE2-RESTART-FILE
+017300             AT END
+017400                 CONTINUE
+017500             NOT AT END
+017600                 SET PE2-RESTART-FOUND TO TRUE
+017700                 PERFORM 1050-SAVE-RESTART-DATA THRU 1050-EXIT
+017800         END-READ
+017900         CLOSE PE2-RESTART-FILE
+018000     END-IF
+018100     READ PE2-CONTROL-FILE
+018200         AT END
+018300             SET PE2-CTL-EOF TO TRUE
+018400         NOT AT END
+018500             PERFORM 1900-VALIDATE-THRESHOLD THRU 1900-EXIT
+018600     END-READ.
+018700 1000-EXIT.
+018800     EXIT.
+018900
+019000 1050-SAVE-RESTART-DATA.
+019100     MOVE PE2-RST-THRESHOLD TO PE2-SAVED-THRESHOLD
+019200     MOVE PE2-RST-A TO PE2-SAVED-A
+019300     MOVE PE2-RST-B TO PE2-SAVED-B
+019400     MOVE PE2-RST-TEMP TO PE2-SAVED-TEMP
+019500     MOVE PE2-RST-RESULT TO PE2-SAVED-RESULT
+019600     MOVE PE2-RST-EVEN-COUNT TO PE2-SAVED-EVEN-COUNT
+019700     PERFORM 1060-SAVE-RESTART-EVEN-TERM THRU 1060-EXIT
+019800         VARYING PE2-SAVED-EVEN-IDX FROM 1 BY 1
+019900         UNTIL PE2-SAVED-EVEN-IDX > PE2-SAVED-EVEN-COUNT.
+020000 1050-EXIT.
+020100     EXIT.
+020200
+020300 1060-SAVE-RESTART-EVEN-TERM.
+020400     MOVE PE2-RST-EVEN-TERMS (PE2-SAVED-EVEN-IDX)
+020500         TO PE2-SAVED-EVEN-TERMS (PE2-SAVED-EVEN-IDX).
+020600 1060-EXIT.
+020700     EXIT.
+020800
+020900 1900-VALIDATE-THRESHOLD.
+021000     IF PE2-CTL-THRESHOLD > PE2-MAX-THRESHOLD
+021100         MOVE "PE2CTL THRESHOLD EXCEEDS MAXIMUM SAFE VALUE" TO
+021200             PE2-ABEND-MESSAGE
+021300         GO TO 8000-ABEND
+021400     END-IF.
+021500 1900-EXIT.
+021600     EXIT.
+021700
+021800 2000-PROCESS-THRESHOLD.
+021900     PERFORM 2100-CHECK-RESTART THRU 2100-EXIT
+022000     SET PE2-DONE-SW TO "N"
+022100     PERFORM 2200-ACCUMULATE THRU 2200-EXIT
+022200         WITH TEST BEFORE UNTIL PE2-DONE
+022300     PERFORM 3000-RECONCILE THRU 3000-EXIT
+022400     MOVE PE2-RUN-DATE TO PE2-OUT-RUN-DATE
+022500     MOVE PE2-CTL-THRESHOLD TO PE2-OUT-THRESHOLD
+022600     MOVE RESULT TO PE2-OUT-RESULT
+022700     WRITE PE2-OUTPUT-RECORD
+022800
+022900     MOVE PE2-RUN-DATE TO PEH-HIST-RUN-DATE
+023000     MOVE "P2" TO PEH-HIST-PROGRAM-ID
+023100     MOVE PE2-CTL-THRESHOLD TO PEH-HIST-DISCRIMINATOR
+023200     STRING "THRESHOLD=" PE2-CTL-THRESHOLD
+023300         DELIMITED BY SIZE INTO PEH-HIST-PARAMETERS
+023400     MOVE RESULT TO PEH-HIST-RESULT
+023500     MOVE PE2-RUN-TIME TO PEH-HIST-TIME-STAMP
+023600     WRITE PEH-HISTORY-RECORD
+023700     IF PE2-HIST-DUPLICATE
+023800         REWRITE PEH-HISTORY-RECORD
+023900     END-IF
+024000
+024100     DISPLAY "P2 THRESHOLD " PE2-CTL-THRESHOLD " RESULT = "
+024200         RESULT
+024300     PERFORM 4500-CLEAR-RESTART THRU 4500-EXIT
+024400     READ PE2-CONTROL-FILE
+024500         AT END
+024600             SET PE2-CTL-EOF TO TRUE
+024700         NOT AT END
+024800             PERFORM 1900-VALIDATE-THRESHOLD THRU 1900-EXIT
+024900     END-READ.
+025000 2000-EXIT.
+025100     EXIT.
+025200
+025300 2100-CHECK-RESTART.
+025400     IF PE2-RESTART-FOUND AND
+025500             PE2-SAVED-THRESHOLD IS EQUAL TO PE2-CTL-THRESHOLD
+025600         MOVE PE2-SAVED-A TO A
+025700         MOVE PE2-SAVED-B TO B
+025800         MOVE PE2-SAVED-TEMP TO TEMP
+025900         MOVE PE2-SAVED-RESULT TO RESULT
+026000         MOVE PE2-SAVED-EVEN-COUNT TO PE2-EVEN-COUNT
+026100         PERFORM 2120-RESTORE-EVEN-TERM THRU 2120-EXIT
+026200             VARYING PE2-EVEN-IDX FROM 1 BY 1
+026300             UNTIL PE2-EVEN-IDX > PE2-EVEN-COUNT
+026400         MOVE "N" TO PE2-RESTART-SW
+026500     ELSE
+026600         MOVE ZEROS TO A RESULT
+026700         SET B TO 1
+026800         MOVE ZERO TO PE2-EVEN-COUNT
+026900     END-IF.
+027000 2100-EXIT.
+027100     EXIT.
+027200
+027300 2120-RESTORE-EVEN-TERM.
+027400     MOVE PE2-SAVED-EVEN-TERMS (PE2-EVEN-IDX)
+027500         TO PE2-EVEN-TERMS (PE2-EVEN-IDX).
+027600 2120-EXIT.
+027700     EXIT.
+027800
+027900 2200-ACCUMULATE.
+028000     DIVIDE B BY 2 GIVING UNUSED REMAINDER LEFTOVER2
+028100     IF LEFTOVER2 IS EQUAL TO 0
+028200         ADD B TO RESULT GIVING PE2-TEST-RESULT
+028300         IF PE2-TEST-RESULT > PE2-MAX-RESULT
+028400             MOVE "P2 RESULT ACCUMULATOR OVERFLOW" TO
+028500                 PE2-ABEND-MESSAGE
+028600             GO TO 8000-ABEND
+028700         END-IF
+028800         MOVE PE2-TEST-RESULT TO RESULT
+028900         IF PE2-EVEN-COUNT < 50
+029000             ADD 1 TO PE2-EVEN-COUNT
+029100             MOVE B TO PE2-EVEN-TERMS (PE2-EVEN-COUNT)
+029200         ELSE
+029300             MOVE "P2 EVEN-TERM TABLE OVERFLOW" TO
+029400                 PE2-ABEND-MESSAGE
+029500             GO TO 8000-ABEND
+029600         END-IF
+029700     END-IF
+029800     SET TEMP TO B
+029900     ADD B TO A GIVING B
+030000     SET A TO TEMP
+030100     ADD 1 TO PE2-ITER-COUNT
+030200     DIVIDE PE2-ITER-COUNT BY PE2-CKPT-INTERVAL
+030300         GIVING PE2-CKPT-QUOTIENT REMAINDER PE2-CKPT-REMAINDER
+030400     IF PE2-CKPT-REMAINDER IS EQUAL TO 0
+030500         PERFORM 2300-CHECKPOINT THRU 2300-EXIT
+030600     END-IF
+030700     IF B > PE2-CTL-THRESHOLD
+030800         SET PE2-DONE-SW TO "Y"
+030900     END-IF.
+031000 2200-EXIT.
+031100     EXIT.
+031200
+031300 2300-CHECKPOINT.
+031400     MOVE PE2-CTL-THRESHOLD TO PE2-RST-THRESHOLD
+031500     MOVE A TO PE2-RST-A
+031600     MOVE B TO PE2-RST-B
+031700     MOVE TEMP TO PE2-RST-TEMP
+031800     MOVE RESULT TO PE2-RST-RESULT
+031900     MOVE PE2-EVEN-COUNT TO PE2-RST-EVEN-COUNT
+032000     PERFORM 2320-SAVE-EVEN-TERM THRU 2320-EXIT
+032100         VARYING PE2-EVEN-IDX FROM 1 BY 1
+032200         UNTIL PE2-EVEN-IDX > PE2-EVEN-COUNT
+032300     OPEN OUTPUT PE2-RESTART-FILE
+032400     WRITE PE2-RESTART-RECORD
+032500     CLOSE PE2-RESTART-FILE.
+032600 2300-EXIT.
+032700     EXIT.
+032800
+032900 2320-SAVE-EVEN-TERM.
+033000     MOVE PE2-EVEN-TERMS (PE2-EVEN-IDX)
+033100         TO PE2-RST-EVEN-TERMS (PE2-EVEN-IDX).
+033200 2320-EXIT.
+033300     EXIT.
+033400
+033500 3000-RECONCILE.
+033600     MOVE ZEROS TO PE2-CHECK-RESULT
+033700     PERFORM 3100-SUM-EVEN-TERM THRU 3100-EXIT
+033800         VARYING PE2-EVEN-IDX FROM 1 BY 1
+033900         UNTIL PE2-EVEN-IDX > PE2-EVEN-COUNT
+034000     IF PE2-CHECK-RESULT IS NOT EQUAL TO RESULT
+034100         MOVE "P2 CONTROL TOTAL MISMATCH" TO PE2-ABEND-MESSAGE
+034200         GO TO 8000-ABEND
+034300     END-IF.
+034400 3000-EXIT.
+034500     EXIT.
+034600
+034700 3100-SUM-EVEN-TERM.
+034800     ADD PE2-EVEN-TERMS (PE2-EVEN-IDX) TO PE2-CHECK-RESULT.
+034900 3100-EXIT.
+035000     EXIT.
+035100
+035200 4500-CLEAR-RESTART.
+035300     OPEN OUTPUT PE2-RESTART-FILE
+035400     CLOSE PE2-RESTART-FILE.
+035500 4500-EXIT.
+035600     EXIT.
+035700
+035800 5000-FINALIZE.
+035900     CLOSE PE2-CONTROL-FILE
+036000     CLOSE PE2-OUTPUT-FILE
+036100     CLOSE PE2-HISTORY-FILE.
+036200 5000-EXIT.
+036300     EXIT.
+036400
+036500 8000-ABEND.
+036600     DISPLAY "*** P2 ABEND *** " PE2-ABEND-MESSAGE
+036700     MOVE 16 TO RETURN-CODE
+036800     GO TO 9999-EXIT.
+036900
+037000 9999-EXIT.
+037100     STOP RUN.
