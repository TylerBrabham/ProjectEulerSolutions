@@ -0,0 +1,186 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DLYRPT.
+000300 AUTHOR. TYLER BRABHAM.
+000400 INSTALLATION. EULER-SOLUTIONS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* MODIFICATION HISTORY
+000900* ---------------------------------------------------------------
+001000* DATE        INIT  DESCRIPTION
+001100* ----------  ----  --------------------------------------------
+001200* 08/09/2026  TB    ORIGINAL VERSION - READS P1'S AND P2'S OUTPUT
+001300*                    FILES FOR A GIVEN RUN DATE AND PRODUCES ONE
+001400*                    CONSOLIDATED MANAGEMENT REPORT SHOWING BOTH
+001500*                    RESULTS SIDE BY SIDE.
+001550* 08/09/2026  TB    ABEND IF NO PE1OUT SUMMARY RECORD MATCHES THE
+001560*                    CONTROL DATE INSTEAD OF REPORTING A ZERO P1
+001570*                    RESULT.
+001600*****************************************************************
+001700
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT DLY-CONTROL-FILE ASSIGN TO "DLYCTL"
+002200         ORGANIZATION IS LINE SEQUENTIAL
+002300         FILE STATUS IS DLY-CTL-STATUS.
+002400
+002500     SELECT PE1-OUTPUT-FILE ASSIGN TO "PE1OUT"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS DLY-PE1-STATUS.
+002800
+002900     SELECT PE2-OUTPUT-FILE ASSIGN TO "PE2OUT"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS DLY-PE2-STATUS.
+003200
+003300     SELECT DLY-REPORT-FILE ASSIGN TO "DLYRPT"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS DLY-RPT-STATUS.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  DLY-CONTROL-FILE
+004000     RECORDING MODE IS F.
+004100 COPY DLYCTL.
+004200
+004300 FD  PE1-OUTPUT-FILE
+004400     RECORDING MODE IS F.
+004500 COPY PE1OUT.
+004600
+004700 FD  PE2-OUTPUT-FILE
+004800     RECORDING MODE IS F.
+004900 COPY PE2OUT.
+005000
+005100 FD  DLY-REPORT-FILE
+005200     RECORDING MODE IS F.
+005300 COPY DLYRPT.
+005400
+005500 WORKING-STORAGE SECTION.
+005600 01  DLY-SWITCHES.
+005700     05  DLY-P1-EOF-SW       PIC X(01) VALUE "N".
+005800         88  DLY-P1-EOF              VALUE "Y".
+005900     05  DLY-P1-FOUND-SW     PIC X(01) VALUE "N".
+006000         88  DLY-P1-FOUND            VALUE "Y".
+006100     05  DLY-P2-EOF-SW       PIC X(01) VALUE "N".
+006200         88  DLY-P2-EOF              VALUE "Y".
+006300
+006400 01  DLY-FILE-STATUSES.
+006500     05  DLY-CTL-STATUS      PIC X(02) VALUE "00".
+006600         88  DLY-CTL-OK             VALUE "00".
+006700     05  DLY-PE1-STATUS      PIC X(02) VALUE "00".
+006800         88  DLY-PE1-OK             VALUE "00".
+006900     05  DLY-PE2-STATUS      PIC X(02) VALUE "00".
+007000         88  DLY-PE2-OK             VALUE "00".
+007100     05  DLY-RPT-STATUS      PIC X(02) VALUE "00".
+007200         88  DLY-RPT-OK             VALUE "00".
+007300
+007400 01  DLY-P1-RESULT           PIC 9(06) VALUE ZEROS.
+007500
+007600 01  DLY-ABEND-MESSAGE       PIC X(60).
+007700
+007800 PROCEDURE DIVISION.
+007900
+008000 0000-MAINLINE.
+008100     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008200     PERFORM 2000-FIND-P1-RESULT THRU 2000-EXIT
+008210     IF NOT DLY-P1-FOUND
+008220         MOVE "NO PE1OUT SUMMARY RECORD FOR CONTROL DATE" TO
+008230             DLY-ABEND-MESSAGE
+008240         GO TO 8000-ABEND
+008250     END-IF
+008300     PERFORM 3000-PROCESS-P2 THRU 3000-EXIT
+008400     PERFORM 5000-FINALIZE THRU 5000-EXIT
+008500     GO TO 9999-EXIT.
+008600
+008700 1000-INITIALIZE.
+008800     OPEN INPUT DLY-CONTROL-FILE
+008900     IF NOT DLY-CTL-OK
+009000         MOVE "DLYCTL OPEN FAILED" TO DLY-ABEND-MESSAGE
+009100         GO TO 8000-ABEND
+009200     END-IF
+009300     READ DLY-CONTROL-FILE
+009400         AT END
+009500             MOVE "DLYCTL CONTAINS NO CONTROL RECORD" TO
+009600                 DLY-ABEND-MESSAGE
+009700             GO TO 8000-ABEND
+009800     END-READ
+009900     CLOSE DLY-CONTROL-FILE
+010000     OPEN INPUT PE1-OUTPUT-FILE
+010100     IF NOT DLY-PE1-OK
+010200         MOVE "PE1OUT OPEN FAILED" TO DLY-ABEND-MESSAGE
+010300         GO TO 8000-ABEND
+010400     END-IF
+010500     OPEN INPUT PE2-OUTPUT-FILE
+010600     IF NOT DLY-PE2-OK
+010700         MOVE "PE2OUT OPEN FAILED" TO DLY-ABEND-MESSAGE
+010800         GO TO 8000-ABEND
+010900     END-IF
+011000     OPEN OUTPUT DLY-REPORT-FILE.
+011100 1000-EXIT.
+011200     EXIT.
+011300
+011400 2000-FIND-P1-RESULT.
+011500     PERFORM 2100-READ-P1 THRU 2100-EXIT
+011600         WITH TEST BEFORE UNTIL DLY-P1-EOF OR DLY-P1-FOUND.
+011700 2000-EXIT.
+011800     EXIT.
+011900
+012000 2100-READ-P1.
+012100     READ PE1-OUTPUT-FILE
+012200         AT END
+012300             SET DLY-P1-EOF TO TRUE
+012400         NOT AT END
+012500             IF PE1-OUT-SUMMARY AND
+012600                     PE1-OUT-RUN-DATE IS EQUAL TO DLY-CTL-RUN-DATE
+012700                 MOVE PE1-OUT-RESULT TO DLY-P1-RESULT
+012800                 SET DLY-P1-FOUND TO TRUE
+012900             END-IF
+013000     END-READ.
+013100 2100-EXIT.
+013200     EXIT.
+013300
+013400 3000-PROCESS-P2.
+013500     PERFORM 3100-READ-P2 THRU 3100-EXIT
+013600         WITH TEST BEFORE UNTIL DLY-P2-EOF.
+013700 3000-EXIT.
+013800     EXIT.
+013900
+014000 3100-READ-P2.
+014100     READ PE2-OUTPUT-FILE
+014200         AT END
+014300             SET DLY-P2-EOF TO TRUE
+014400         NOT AT END
+014500             IF PE2-OUT-RUN-DATE IS EQUAL TO DLY-CTL-RUN-DATE
+014600                 PERFORM 3200-WRITE-COMBINED THRU 3200-EXIT
+014700             END-IF
+014800     END-READ.
+014900 3100-EXIT.
+015000     EXIT.
+015100
+015200 3200-WRITE-COMBINED.
+015300     MOVE DLY-CTL-RUN-DATE TO DLY-RPT-RUN-DATE
+015400     MOVE DLY-P1-RESULT TO DLY-RPT-P1-RESULT
+015500     MOVE PE2-OUT-THRESHOLD TO DLY-RPT-P2-THRESHOLD
+015600     MOVE PE2-OUT-RESULT TO DLY-RPT-P2-RESULT
+015700     WRITE DLY-REPORT-RECORD
+015800     DISPLAY "DAILY REPORT " DLY-CTL-RUN-DATE
+015900         " P1 RESULT=" DLY-P1-RESULT
+016000         " P2 THRESHOLD=" PE2-OUT-THRESHOLD
+016100         " P2 RESULT=" PE2-OUT-RESULT.
+016200 3200-EXIT.
+016300     EXIT.
+016400
+016500 5000-FINALIZE.
+016600     CLOSE PE1-OUTPUT-FILE
+016700     CLOSE PE2-OUTPUT-FILE
+016800     CLOSE DLY-REPORT-FILE.
+016900 5000-EXIT.
+017000     EXIT.
+017100
+017200 8000-ABEND.
+017300     DISPLAY "*** DLYRPT ABEND *** " DLY-ABEND-MESSAGE
+017400     MOVE 16 TO RETURN-CODE
+017500     GO TO 9999-EXIT.
+017600
+017700 9999-EXIT.
+017800     STOP RUN.
