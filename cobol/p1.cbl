@@ -1,23 +1,306 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. P1.
-AUTHOR. Tyler Brabham.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Num PIC 999 VALUE ZEROS.
-01 Result PIC 9(6) VALUE ZEROS.
-01 LeftOver3 PIC 999 VALUE ZEROS.
-01 LeftOver5 PIC 999 VALUE ZEROS.
-01 Unused PIC 999 VALUE ZEROS.
-
-PROCEDURE DIVISION.
-CalculateP1.
-    PERFORM 999 TIMES
-        ADD 1 TO Num GIVING Num
-        DIVIDE Num BY 3 GIVING Unused REMAINDER LeftOver3
-        DIVIDE Num BY 5 GIVING Unused REMAINDER LeftOver5
-        IF LeftOver3 IS EQUAL TO 0 OR LeftOver5 IS EQUAL TO 0 THEN
-            ADD Num TO Result GIVING Result
-    END-PERFORM
-    DISPLAY Result.
-    STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. P1.
+000300 AUTHOR. TYLER BRABHAM.
+000400 INSTALLATION. EULER-SOLUTIONS.
+000500 DATE-WRITTEN. 01/01/2020.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* MODIFICATION HISTORY
+000900* ---------------------------------------------------------------
+001000* DATE        INIT  DESCRIPTION
+001100* ----------  ----  --------------------------------------------
+001200* 01/01/2020  TB    ORIGINAL VERSION - SUM OF MULTIPLES OF 3 OR 5
+001300*                    BELOW 1000.
+001400* 08/09/2026  TB    EXTERNALIZED CUTOFF/DIVISORS INTO A CONTROL
+001500*                    RECORD (PE1CTL) READ AT STARTUP.
+001600* 08/09/2026  TB    ADDED PE1OUT DETAIL/SUMMARY OUTPUT FILE.
+001700* 08/09/2026  TB    ADDED SHARED RUN-HISTORY (PEHIST) UPDATE.
+001800* 08/09/2026  TB    ADDED PE1RPT DIVISOR-BREAKDOWN REPORT SO THE
+001900*                    AGGREGATE RESULT CAN BE RECONCILED BY HAND.
+002000* 08/09/2026  TB    ADDED RANGE CHECK/ABEND AHEAD OF RESULT ADDS
+002100*                    TO CATCH ACCUMULATOR OVERFLOW.
+002200* 08/09/2026  TB    ADDED AN INDEPENDENT SECOND PASS RECOMPUTING
+002300*                    THE CONTROL TOTAL, ABENDING ON A MISMATCH.
+002400* 08/09/2026  TB    PEHIST KEY NOW CARRIES A DISCRIMINATOR SO A
+002500*                    SAME-DAY RERUN APPENDS ITS OWN ROW INSTEAD OF
+002600*                    OVERWRITING AN EARLIER RUN'S ROW.
+002700* 08/09/2026  TB    RECONCILIATION NOW USES THE TRUE LCM OF THE
+002800*                    TWO DIVISORS (VIA GCD) INSTEAD OF THEIR RAW
+002900*                    PRODUCT, WHICH ONLY HELD FOR COPRIME PAIRS.
+003000*                    ALSO REJECT A ZERO DIVISOR AT STARTUP RATHER
+003100*                    THAN DIVIDING BY IT LATER.
+003200*****************************************************************
+003300
+003400 ENVIRONMENT DIVISION.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT PE1-CONTROL-FILE ASSIGN TO "PE1CTL"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS PE1-CTL-STATUS.
+004000
+004100     SELECT PE1-OUTPUT-FILE ASSIGN TO "PE1OUT"
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS PE1-OUT-STATUS.
+004400
+004500     SELECT PE1-HISTORY-FILE ASSIGN TO "PEHIST"
+004600         ORGANIZATION IS INDEXED
+004700         ACCESS MODE IS DYNAMIC
+004800         RECORD KEY IS PEH-HIST-KEY
+004900         FILE STATUS IS PE1-HIST-STATUS.
+005000
+005100     SELECT PE1-BREAKDOWN-FILE ASSIGN TO "PE1RPT"
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS PE1-RPT-STATUS.
+005400
+005500 DATA DIVISION.
+005600 FILE SECTION.
+005700 FD  PE1-CONTROL-FILE
+005800     RECORDING MODE IS F.
+005900 COPY PE1CTL.
+006000
+006100 FD  PE1-OUTPUT-FILE
+006200     RECORDING MODE IS F.
+006300 COPY PE1OUT.
+006400
+006500 FD  PE1-HISTORY-FILE.
+006600 COPY PEHIST.
+006700
+006800 FD  PE1-BREAKDOWN-FILE
+006900     RECORDING MODE IS F.
+007000 COPY PE1RPT.
+007100
+007200 WORKING-STORAGE SECTION.
+007300 01  NUM                     PIC 9(05) VALUE ZEROS.
+007400 01  RESULT                  PIC 9(06) VALUE ZEROS.
+007500 01  LEFTOVER3               PIC 999   VALUE ZEROS.
+007600 01  LEFTOVER5               PIC 999   VALUE ZEROS.
+007700 01  UNUSED                  PIC 999   VALUE ZEROS.
+007800
+007900 01  PE1-FILE-STATUSES.
+008000     05  PE1-CTL-STATUS      PIC X(02) VALUE "00".
+008100         88  PE1-CTL-OK             VALUE "00".
+008200     05  PE1-OUT-STATUS      PIC X(02) VALUE "00".
+008300         88  PE1-OUT-OK             VALUE "00".
+008400     05  PE1-HIST-STATUS     PIC X(02) VALUE "00".
+008500         88  PE1-HIST-OK            VALUE "00".
+008600         88  PE1-HIST-DUPLICATE     VALUE "22".
+008700     05  PE1-RPT-STATUS      PIC X(02) VALUE "00".
+008800         88  PE1-RPT-OK             VALUE "00".
+008900
+009000 01  PE1-RUN-DATE.
+009100     05  PE1-RUN-YYYY        PIC 9(04).
+009200     05  PE1-RUN-MM          PIC 9(02).
+009300     05  PE1-RUN-DD          PIC 9(02).
+009400 01  PE1-RUN-TIME            PIC 9(06).
+009500
+009600 01  PE1-ABEND-MESSAGE       PIC X(60).
+009700
+009800 01  PE1-BREAKDOWN-TOTALS.
+009900     05  PE1-DIV1-ONLY-TOTAL PIC 9(06) VALUE ZEROS.
+010000     05  PE1-DIV2-ONLY-TOTAL PIC 9(06) VALUE ZEROS.
+010100     05  PE1-BOTH-TOTAL      PIC 9(06) VALUE ZEROS.
+010200
+010300 01  PE1-MAX-RESULT          PIC 9(06) VALUE 999999.
+010400 01  PE1-TEST-RESULT         PIC 9(07) VALUE ZEROS.
+010500
+010600 01  PE1-OVERLAP-DIVISOR     PIC 9(06) VALUE ZEROS.
+010700 01  PE1-CHECK-OVERLAP-REM   PIC 9(06) VALUE ZEROS.
+010800 01  PE1-CHECK-TOTALS.
+010900     05  PE1-CHECK-DIV1-SUM    PIC 9(07) VALUE ZEROS.
+011000     05  PE1-CHECK-DIV2-SUM    PIC 9(07) VALUE ZEROS.
+011100     05  PE1-CHECK-OVERLAP-SUM PIC 9(07) VALUE ZEROS.
+011200     05  PE1-CHECK-RESULT      PIC 9(07) VALUE ZEROS.
+011300
+011400 01  PE1-DIVISOR-PRODUCT     PIC 9(06) VALUE ZEROS.
+011500 01  PE1-GCD-WORK.
+011600     05  PE1-GCD-A           PIC 9(06) VALUE ZEROS.
+011700     05  PE1-GCD-B           PIC 9(06) VALUE ZEROS.
+011800     05  PE1-GCD-REMAINDER   PIC 9(06) VALUE ZEROS.
+011900
+012000 PROCEDURE DIVISION.
+012100
+012200 0000-MAINLINE.
+012300     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+012400     PERFORM 2000-CALCULATE THRU 2000-EXIT
+012500     PERFORM 3000-RECONCILE THRU 3000-EXIT
+012600     PERFORM 4000-FINALIZE THRU 4000-EXIT
+012700     GO TO 9999-EXIT.
+012800
+012900 1000-INITIALIZE.
+013000     ACCEPT PE1-RUN-DATE FROM DATE YYYYMMDD
+013100     ACCEPT PE1-RUN-TIME FROM TIME
+013200     OPEN INPUT PE1-CONTROL-FILE
+013300     IF NOT PE1-CTL-OK
+013400         MOVE "PE1CTL OPEN FAILED" TO PE1-ABEND-MESSAGE
+013500         GO TO 8000-ABEND
+013600     END-IF
+013700     READ PE1-CONTROL-FILE
+013800         AT END
+013900             MOVE "PE1CTL CONTAINS NO CONTROL RECORD" TO
+014000                 PE1-ABEND-MESSAGE
+014100             GO TO 8000-ABEND
+014200     END-READ
+014300     IF PE1-CTL-DIVISOR-1 IS EQUAL TO ZERO OR
+014400             PE1-CTL-DIVISOR-2 IS EQUAL TO ZERO
+014500         MOVE "PE1CTL DIVISOR-1/DIVISOR-2 MUST BE NON-ZERO" TO
+014600             PE1-ABEND-MESSAGE
+014700         GO TO 8000-ABEND
+014800     END-IF
+014900     CLOSE PE1-CONTROL-FILE
+015000     OPEN OUTPUT PE1-OUTPUT-FILE
+015100     OPEN I-O PE1-HISTORY-FILE
+015200     IF NOT PE1-HIST-OK
+015300         OPEN OUTPUT PE1-HISTORY-FILE
+015400         CLOSE PE1-HISTORY-FILE
+015500         OPEN I-O PE1-HISTORY-FILE
+015600     END-IF
+015700     OPEN OUTPUT PE1-BREAKDOWN-FILE.
+015800 1000-EXIT.
+015900     EXIT.
+016000
+016100 2000-CALCULATE.
+016200     PERFORM 2100-EVALUATE-NUM THRU 2100-EXIT
+016300         VARYING NUM FROM 1 BY 1
+016400         UNTIL NUM > PE1-CTL-CUTOFF.
+016500 2000-EXIT.
+016600     EXIT.
+016700
+016800 2100-EVALUATE-NUM.
+016900     DIVIDE NUM BY PE1-CTL-DIVISOR-1
+017000         GIVING UNUSED REMAINDER LEFTOVER3
+017100     DIVIDE NUM BY PE1-CTL-DIVISOR-2
+017200         GIVING UNUSED REMAINDER LEFTOVER5
+017300     MOVE SPACE TO PE1-OUT-DIVISOR-FLAG
+017400     IF LEFTOVER3 IS EQUAL TO 0 AND LEFTOVER5 IS EQUAL TO 0
+017500         SET PE1-OUT-BOTH-DIVS TO TRUE
+017600         ADD NUM TO PE1-BOTH-TOTAL
+017700     ELSE
+017800         IF LEFTOVER3 IS EQUAL TO 0
+017900             SET PE1-OUT-DIV1-ONLY TO TRUE
+018000             ADD NUM TO PE1-DIV1-ONLY-TOTAL
+018100         ELSE
+018200             IF LEFTOVER5 IS EQUAL TO 0
+018300                 SET PE1-OUT-DIV2-ONLY TO TRUE
+018400                 ADD NUM TO PE1-DIV2-ONLY-TOTAL
+018500             END-IF
+018600         END-IF
+018700     END-IF
+018800     IF LEFTOVER3 IS EQUAL TO 0 OR LEFTOVER5 IS EQUAL TO 0
+018900         ADD NUM TO RESULT GIVING PE1-TEST-RESULT
+019000         IF PE1-TEST-RESULT > PE1-MAX-RESULT
+019100             MOVE "P1 RESULT ACCUMULATOR OVERFLOW" TO
+019200                 PE1-ABEND-MESSAGE
+019300             GO TO 8000-ABEND
+019400         END-IF
+019500         MOVE PE1-TEST-RESULT TO RESULT
+019600         MOVE PE1-RUN-DATE TO PE1-OUT-RUN-DATE
+019700         SET PE1-OUT-DETAIL TO TRUE
+019800         MOVE NUM TO PE1-OUT-NUM
+019900         MOVE RESULT TO PE1-OUT-RESULT
+020000         WRITE PE1-OUTPUT-RECORD
+020100     END-IF.
+020200 2100-EXIT.
+020300     EXIT.
+020400
+020500 3000-RECONCILE.
+020600     PERFORM 3050-COMPUTE-LCM THRU 3050-EXIT
+020700     PERFORM 3100-EVALUATE-NUM THRU 3100-EXIT
+020800         VARYING NUM FROM 1 BY 1
+020900         UNTIL NUM > PE1-CTL-CUTOFF
+021000     ADD PE1-CHECK-DIV1-SUM TO PE1-CHECK-DIV2-SUM
+021100         GIVING PE1-CHECK-RESULT
+021200     SUBTRACT PE1-CHECK-OVERLAP-SUM FROM PE1-CHECK-RESULT
+021300     IF PE1-CHECK-RESULT IS NOT EQUAL TO RESULT
+021400         MOVE "P1 CONTROL TOTAL MISMATCH" TO PE1-ABEND-MESSAGE
+021500         GO TO 8000-ABEND
+021600     END-IF.
+021700 3000-EXIT.
+021800     EXIT.
+021900
+022000 3050-COMPUTE-LCM.
+022100     MULTIPLY PE1-CTL-DIVISOR-1 BY PE1-CTL-DIVISOR-2
+022200         GIVING PE1-DIVISOR-PRODUCT
+022300     MOVE PE1-CTL-DIVISOR-1 TO PE1-GCD-A
+022400     MOVE PE1-CTL-DIVISOR-2 TO PE1-GCD-B
+022500     PERFORM 3060-GCD-STEP THRU 3060-EXIT
+022600         WITH TEST BEFORE UNTIL PE1-GCD-B IS EQUAL TO ZERO
+022700     DIVIDE PE1-DIVISOR-PRODUCT BY PE1-GCD-A
+022800         GIVING PE1-OVERLAP-DIVISOR.
+022900 3050-EXIT.
+023000     EXIT.
+023100
+023200 3060-GCD-STEP.
+023300     DIVIDE PE1-GCD-A BY PE1-GCD-B
+023400         GIVING UNUSED REMAINDER PE1-GCD-REMAINDER
+023500     MOVE PE1-GCD-B TO PE1-GCD-A
+023600     MOVE PE1-GCD-REMAINDER TO PE1-GCD-B.
+023700 3060-EXIT.
+023800     EXIT.
+023900
+024000 3100-EVALUATE-NUM.
+024100     DIVIDE NUM BY PE1-CTL-DIVISOR-1
+024200         GIVING UNUSED REMAINDER LEFTOVER3
+024300     IF LEFTOVER3 IS EQUAL TO 0
+024400         ADD NUM TO PE1-CHECK-DIV1-SUM
+024500     END-IF
+024600     DIVIDE NUM BY PE1-CTL-DIVISOR-2
+024700         GIVING UNUSED REMAINDER LEFTOVER5
+024800     IF LEFTOVER5 IS EQUAL TO 0
+024900         ADD NUM TO PE1-CHECK-DIV2-SUM
+025000     END-IF
+025100     DIVIDE NUM BY PE1-OVERLAP-DIVISOR
+025200         GIVING UNUSED REMAINDER PE1-CHECK-OVERLAP-REM
+025300     IF PE1-CHECK-OVERLAP-REM IS EQUAL TO 0
+025400         ADD NUM TO PE1-CHECK-OVERLAP-SUM
+025500     END-IF.
+025600 3100-EXIT.
+025700     EXIT.
+025800
+025900 4000-FINALIZE.
+026000     MOVE PE1-RUN-DATE TO PE1-OUT-RUN-DATE
+026100     SET PE1-OUT-SUMMARY TO TRUE
+026200     MOVE ZEROS TO PE1-OUT-NUM
+026300     MOVE SPACE TO PE1-OUT-DIVISOR-FLAG
+026400     MOVE RESULT TO PE1-OUT-RESULT
+026500     WRITE PE1-OUTPUT-RECORD
+026600
+026700     MOVE PE1-RUN-DATE TO PEH-HIST-RUN-DATE
+026800     MOVE "P1" TO PEH-HIST-PROGRAM-ID
+026900     MOVE PE1-RUN-TIME TO PEH-HIST-DISCRIMINATOR
+027000     STRING "CUTOFF=" PE1-CTL-CUTOFF
+027100         " DIV1=" PE1-CTL-DIVISOR-1
+027200         " DIV2=" PE1-CTL-DIVISOR-2
+027300         DELIMITED BY SIZE INTO PEH-HIST-PARAMETERS
+027400     MOVE RESULT TO PEH-HIST-RESULT
+027500     MOVE PE1-RUN-TIME TO PEH-HIST-TIME-STAMP
+027600     WRITE PEH-HISTORY-RECORD
+027700     IF PE1-HIST-DUPLICATE
+027800         REWRITE PEH-HISTORY-RECORD
+027900     END-IF
+028000
+028100     MOVE PE1-RUN-DATE TO PE1-BRK-RUN-DATE
+028200     MOVE PE1-CTL-DIVISOR-1 TO PE1-BRK-DIVISOR-1
+028300     MOVE PE1-CTL-DIVISOR-2 TO PE1-BRK-DIVISOR-2
+028400     MOVE PE1-DIV1-ONLY-TOTAL TO PE1-BRK-DIV1-ONLY-TOTAL
+028500     MOVE PE1-DIV2-ONLY-TOTAL TO PE1-BRK-DIV2-ONLY-TOTAL
+028600     MOVE PE1-BOTH-TOTAL TO PE1-BRK-BOTH-TOTAL
+028700     MOVE RESULT TO PE1-BRK-GRAND-TOTAL
+028800     WRITE PE1-BREAKDOWN-RECORD
+028900
+029000     DISPLAY "P1 RESULT = " RESULT
+029100     DISPLAY "P1 DIV1-ONLY=" PE1-DIV1-ONLY-TOTAL
+029200         " DIV2-ONLY=" PE1-DIV2-ONLY-TOTAL
+029300         " BOTH=" PE1-BOTH-TOTAL
+029400     CLOSE PE1-OUTPUT-FILE
+029500     CLOSE PE1-HISTORY-FILE
+029600     CLOSE PE1-BREAKDOWN-FILE.
+029700 4000-EXIT.
+029800     EXIT.
+029900
+030000 8000-ABEND.
+030100     DISPLAY "*** P1 ABEND *** " PE1-ABEND-MESSAGE
+030200     MOVE 16 TO RETURN-CODE
+030300     GO TO 9999-EXIT.
+030400
+030500 9999-EXIT.
+030600     STOP RUN.
