@@ -0,0 +1,39 @@
+//PEULER   JOB (ACCTNO),'EULER BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*  PEULER   - RUNS P1 FOLLOWED BY P2 AS A SINGLE JOB STREAM.
+//*             P2 ONLY RUNS IF P1 COMPLETED WITH RETURN CODE 0.
+//*             BOTH STEPS SHARE THE PEHIST RUN-HISTORY FILE.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=P1
+//STEPLIB  DD   DSN=EULER.LOADLIB,DISP=SHR
+//PE1CTL   DD   DSN=EULER.PE1.PARM,DISP=SHR
+//PE1OUT   DD   DSN=EULER.PE1.OUTPUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=21,BLKSIZE=7980)
+//PE1RPT   DD   DSN=EULER.PE1.BREAKDOWN,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=38,BLKSIZE=7980)
+//PEHIST   DD   DSN=EULER.RUNHIST,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=P2,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=EULER.LOADLIB,DISP=SHR
+//PE2CTL   DD   DSN=EULER.PE2.PARM,DISP=SHR
+//PE2OUT   DD   DSN=EULER.PE2.OUTPUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=25,BLKSIZE=8000)
+//PE2RST   DD   DSN=EULER.PE2.RESTART,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=497,BLKSIZE=7952)
+//PEHIST   DD   DSN=EULER.RUNHIST,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
